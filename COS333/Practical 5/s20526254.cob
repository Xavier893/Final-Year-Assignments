@@ -1,72 +1,1177 @@
-        IDENTIFICATION DIVISION. 
-        PROGRAM-ID. SIMPLESTATS. 
-
-        DATA DIVISION.
-          WORKING-STORAGE SECTION.
-            *> Comment
-            01 NUM-ELEMENTS PIC 9(2).
-            01 ARR PIC 9(5) OCCURS 100 TIMES.
-            01 SMALLEST PIC 9(5).
-            01 LARGEST PIC 9(5).
-            01 MODE-VAL PIC 9(5). 
-            01 I PIC 9(5).
-            01 J PIC 9(5).
-            01 COUNTER PIC 9(5). 
-            01 MAX-COUNT PIC 9(5).
-            01 CANDIDATE PIC 9(5). 
-
-        PROCEDURE DIVISION.
-            DISPLAY "How many integers would you like? "
-            ACCEPT NUM-ELEMENTS
-            
-            PERFORM READDATA.
-
-            PERFORM FINDSMALLEST.
-            PERFORM FINDLARGEST.
-            PERFORM MODEARR.
-
-            *> Adding a comment to test if I can upload from local
-
-            DISPLAY "Smallest value: " SMALLEST.
-            DISPLAY "Largest value: " LARGEST.
-            DISPLAY "Mode value: " MODE-VAL.
-            STOP RUN.
-
-      *> This is a comment
-        READDATA.
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-ELEMENTS
-                DISPLAY "Enter value " I ": " 
-                ACCEPT ARR(I)
-            END-PERFORM.
-
-        FINDSMALLEST.
-            MOVE ARR(1) TO SMALLEST.
-            PERFORM VARYING I FROM 2 BY 1 UNTIL I > NUM-ELEMENTS
-                IF ARR(I) < SMALLEST THEN
-                    MOVE ARR(I) TO SMALLEST
-                END-IF
-            END-PERFORM. 
-
-        FINDLARGEST.
-            MOVE ARR(1) TO LARGEST. 
-            PERFORM VARYING I FROM 2 BY 1 UNTIL I > NUM-ELEMENTS
-                IF ARR(I) > LARGEST THEN
-                    MOVE ARR(I) TO LARGEST
-                END-IF
-            END-PERFORM. 
-
-        MODEARR.
-            MOVE 0 TO MAX-COUNT.
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-ELEMENTS
-                MOVE 0 TO COUNTER
-                PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-ELEMENTS
-                    IF ARR(I) = ARR(J) THEN
-                        ADD 1 TO COUNTER
-                    END-IF
-                END-PERFORM 
-                IF COUNTER > MAX-COUNT THEN
-                    MOVE COUNTER TO MAX-COUNT
-                    MOVE ARR(I) TO CANDIDATE 
-                END-IF
-            END-PERFORM.
-            MOVE CANDIDATE TO MODE-VAL.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     SIMPLESTATS.
+000120 AUTHOR.         S20526254.
+000130 INSTALLATION.   OPS-BATCH-SUPPORT.
+000140 DATE-WRITTEN.   2019-03-04.
+000150 DATE-COMPILED.
+000160*
+000170*--------------------------------------------------------------
+000180* MODIFICATION HISTORY
+000190*--------------------------------------------------------------
+000200* DATE       INIT  DESCRIPTION
+000210* ---------- ----  -----------------------------------------
+000220* 2019-03-04 SM    ORIGINAL PROGRAM - KEYED ENTRY OF READINGS,
+000230*                  SMALLEST / LARGEST / MODE VIA ACCEPT.
+000240* 2026-08-09 DF    READ READINGS FROM THE DAILY-VALUES FILE
+000250*                  INSTEAD OF PROMPTING THE OPERATOR SO THE
+000260*                  JOB CAN RUN UNATTENDED OVERNIGHT.
+000270* 2026-08-09 DF    WRITE RESULTS TO THE STATS-REPORT PRINT
+000280*                  FILE WITH A DATE-STAMPED HEADING INSTEAD
+000290*                  OF DISPLAYING THEM TO THE CONSOLE.
+000300* 2026-08-09 DF    ADD MEAN, MEDIAN AND STANDARD DEVIATION TO
+000310*                  THE STATISTICS PRODUCED FOR THE VARIANCE
+000320*                  REVIEW.
+000330* 2026-08-09 DF    REPORT EVERY TIED MODE VALUE INSTEAD OF
+000340*                  KEEPING ONLY THE FIRST ONE FOUND.
+000350* 2026-08-09 DF    REJECT NON-NUMERIC DAILY-VALUES RECORDS
+000360*                  INSTEAD OF LETTING BAD DATA INTO THE STATS.
+000370* 2026-08-09 DF    WIDEN THE ARR TABLE TO 2000 ENTRIES AND ADD
+000380*                  A CAPACITY CHECK THAT DROPS AND COUNTS ANY
+000390*                  READINGS BEYOND TABLE-MAX-SIZE INSTEAD OF
+000400*                  OVERRUNNING THE TABLE.
+000410* 2026-08-09 DF    ADD A RESTART CHECKPOINT TO READ-DATA SO A
+000420*                  RUN THAT ABENDS PARTWAY THROUGH A LARGE
+000430*                  DAILY-VALUES FILE CAN RESUME FROM THE LAST
+000440*                  CHECKPOINT INSTEAD OF FROM RECORD ONE.
+000450* 2026-08-09 DF    ADD A SHIFT CODE TO THE DAILY-VALUES RECORD
+000460*                  AND PRINT PER-SHIFT SMALLEST / LARGEST / MODE
+000470*                  PLUS A GRAND TOTAL SO THREE SEPARATE RUNS ARE
+000480*                  NO LONGER NEEDED FOR ONE DAY'S SHIFTS.
+000490* 2026-08-09 DF    WRITE A STATS-EXTRACT SUMMARY RECORD FOR THE
+000500*                  ANALYTICS TEAM'S SPREADSHEET LOAD INSTEAD OF
+000510*                  HAVING THE RESULTS RETYPED BY HAND EACH DAY.
+000520* 2026-08-09 DF    APPEND EACH RUN'S SMALLEST/LARGEST TO A RUNNING
+000530*                  HISTORY FILE AND WARN ON THE REPORT WHEN TODAY
+000540*                  FALLS OUTSIDE THE LAST 30 RUNS' RANGE.
+000550* 2026-08-09 DF    GUARD ZERO-READING RUNS, WIDEN REJECT-COUNT
+000560*                  EDIT FIELDS AND STD-DEV WORK FIELDS, AND ADD
+000570*                  FILE STATUS CHECKING TO DAILY-VALUES-FILE SO
+000580*                  A MISSING INPUT FILE DOES NOT ABEND THE JOB.
+000590*--------------------------------------------------------------
+000600*
+000610 ENVIRONMENT DIVISION.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640*
+000650     SELECT DAILY-VALUES-FILE ASSIGN TO "DAILYVAL"
+000660         ORGANIZATION IS SEQUENTIAL
+000670         FILE STATUS IS DAILY-VALUES-STATUS.
+000680*
+000690     SELECT STATS-REPORT-FILE ASSIGN TO "STATSRPT"
+000700         ORGANIZATION IS SEQUENTIAL.
+000710*
+000720     SELECT CHECKPOINT-FILE ASSIGN TO "STATSCKP"
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS CHECKPOINT-STATUS.
+000750*
+000760     SELECT STATS-EXTRACT-FILE ASSIGN TO "STATSEXT"
+000770         ORGANIZATION IS SEQUENTIAL.
+000780*
+000790     SELECT STATS-HISTORY-FILE ASSIGN TO "STATSHIST"
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS HISTORY-STATUS.
+000820*
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850*
+000860 FD  DAILY-VALUES-FILE
+000870     LABEL RECORDS ARE STANDARD
+000880     RECORD CONTAINS 8 CHARACTERS.
+000890 01  DAILY-VALUE-RECORD.
+000900     05  SHIFT-CODE              PIC X(03).
+000910     05  DAILY-VALUE             PIC 9(05).
+000920*
+000930 FD  STATS-REPORT-FILE
+000940     LABEL RECORDS ARE STANDARD
+000950     RECORD CONTAINS 80 CHARACTERS.
+000960 01  STATS-REPORT-RECORD         PIC X(80).
+000970*
+000980 FD  CHECKPOINT-FILE
+000990     LABEL RECORDS ARE STANDARD
+001000     RECORD CONTAINS 20 CHARACTERS.
+001010 01  CHECKPOINT-RECORD           PIC X(20).
+001020*
+001030 FD  STATS-EXTRACT-FILE
+001040     LABEL RECORDS ARE STANDARD
+001050     RECORD CONTAINS 40 CHARACTERS.
+001060 01  STATS-EXTRACT-RECORD.
+001070     05  EXT-RUN-DATE-YYYY       PIC 9(04).
+001080     05  EXT-RUN-DATE-MM         PIC 9(02).
+001090     05  EXT-RUN-DATE-DD         PIC 9(02).
+001100     05  EXT-NUM-ELEMENTS        PIC 9(04).
+001110     05  EXT-SMALLEST            PIC 9(05).
+001120     05  EXT-LARGEST             PIC 9(05).
+001130     05  EXT-MODE-VAL            PIC 9(05).
+001140     05  EXT-FILLER              PIC X(13).
+001150*
+001160 FD  STATS-HISTORY-FILE
+001170     LABEL RECORDS ARE STANDARD
+001180     RECORD CONTAINS 20 CHARACTERS.
+001190 01  HISTORY-RECORD.
+001200     05  HIST-REC-YYYY           PIC 9(04).
+001210     05  HIST-REC-MM             PIC 9(02).
+001220     05  HIST-REC-DD             PIC 9(02).
+001230     05  HIST-REC-SMALLEST       PIC 9(05).
+001240     05  HIST-REC-LARGEST        PIC 9(05).
+001250     05  HIST-REC-FILLER         PIC X(02).
+001260*
+001270 WORKING-STORAGE SECTION.
+001280*
+001290*--------------------------------------------------------------
+001300* SWITCHES
+001310*--------------------------------------------------------------
+001320 01  DAILY-VALUES-SW             PIC X(01)   VALUE "N".
+001330     88  END-OF-DAILY-VALUES                 VALUE "Y".
+001340     88  MORE-DAILY-VALUES                   VALUE "N".
+001350*
+001360 01  REJECTED-COUNT              PIC 9(05)   VALUE ZERO.
+001370*
+001380 01  HISTORY-SW                  PIC X(01)   VALUE "N".
+001390     88  END-OF-HISTORY                       VALUE "Y".
+001400     88  MORE-HISTORY                         VALUE "N".
+001410*
+001420 01  TODAY-SMALLEST-RANGE-SW     PIC X(01)   VALUE "N".
+001430     88  TODAY-SMALLEST-OUT-OF-RANGE          VALUE "Y".
+001440     88  TODAY-SMALLEST-IN-RANGE              VALUE "N".
+001450*
+001460 01  TODAY-LARGEST-RANGE-SW      PIC X(01)   VALUE "N".
+001470     88  TODAY-LARGEST-OUT-OF-RANGE           VALUE "Y".
+001480     88  TODAY-LARGEST-IN-RANGE               VALUE "N".
+001490*
+001500 01  DAILY-VALUES-STATUS         PIC X(02).
+001510*
+001520*--------------------------------------------------------------
+001530* RESTART CHECKPOINT WORK AREAS
+001540*--------------------------------------------------------------
+001550 01  CHECKPOINT-STATUS           PIC X(02).
+001560 01  CHECKPOINT-INTERVAL         PIC 9(03)   VALUE 100.
+001570 01  RECORDS-READ                PIC 9(05)   VALUE ZERO.
+001580 01  CHECKPOINT-DIVISOR-RESULT   PIC 9(05).
+001590 01  CHECKPOINT-DIVISOR-REM      PIC 9(03).
+001600*
+001610 01  CHECKPOINT-HEADER.
+001620     05  CHK-RECORDS-READ        PIC 9(05).
+001630     05  CHK-NUM-ELEMENTS        PIC 9(04).
+001640     05  CHK-REJECTED-COUNT      PIC 9(05).
+001650     05  CHK-CAPACITY-REJECTED   PIC 9(05).
+001660     05  FILLER                  PIC X(01).
+001670*
+001680 01  CHECKPOINT-VALUE-LINE.
+001690     05  CHK-VALUE               PIC 9(05).
+001700     05  CHK-SHIFT-CODE          PIC X(03).
+001710     05  FILLER                  PIC X(12).
+001720*
+001730*--------------------------------------------------------------
+001740* RUN-HISTORY WORK AREAS
+001750*--------------------------------------------------------------
+001760 01  HISTORY-STATUS              PIC X(02).
+001770 01  HISTORY-MAX-KEEP            PIC 9(02)   VALUE 30.
+001780 01  HIST-TOTAL-COUNT            PIC 9(05)   VALUE ZERO.
+001790 01  HIST-SKIP-COUNT             PIC 9(05)   VALUE ZERO.
+001800 01  HIST-COUNT                  PIC 9(02)   VALUE ZERO.
+001810 01  HIST-SMALLEST-TABLE         PIC 9(05)   OCCURS 30 TIMES.
+001820 01  HIST-LARGEST-TABLE          PIC 9(05)   OCCURS 30 TIMES.
+001830 01  HIST-RANGE-MIN              PIC 9(05).
+001840 01  HIST-RANGE-MAX              PIC 9(05).
+001850*
+001860*--------------------------------------------------------------
+001870* REPORT WORK AREAS
+001880*--------------------------------------------------------------
+001890 01  RUN-DATE.
+001900     05  RUN-DATE-YYYY           PIC 9(04).
+001910     05  RUN-DATE-MM             PIC 9(02).
+001920     05  RUN-DATE-DD             PIC 9(02).
+001930*
+001940 01  PRINT-LINE                  PIC X(80).
+001950*
+001960 01  RPT-HEADING-1.
+001970     05  FILLER                  PIC X(24)
+001980             VALUE "DAILY STATISTICS REPORT".
+001990     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+002000     05  RPT-HDG-MM              PIC 99.
+002010     05  FILLER                  PIC X(01) VALUE "/".
+002020     05  RPT-HDG-DD              PIC 99.
+002030     05  FILLER                  PIC X(01) VALUE "/".
+002040     05  RPT-HDG-YYYY            PIC 9(04).
+002050     05  FILLER                  PIC X(36) VALUE SPACES.
+002060*
+002070 01  RPT-HEADING-2.
+002080     05  FILLER                  PIC X(30)
+002090             VALUE "READINGS PROCESSED:".
+002100     05  RPT-HDG-NUM-ELEMENTS    PIC ZZZ9.
+002110     05  FILLER                  PIC X(46) VALUE SPACES.
+002120*
+002130 01  RPT-HEADING-3.
+002140     05  FILLER                  PIC X(30)
+002150             VALUE "INVALID READINGS REJECTED:".
+002160     05  RPT-HDG-REJECTED-COUNT  PIC ZZZZ9.
+002170     05  FILLER                  PIC X(45) VALUE SPACES.
+002180*
+002190 01  RPT-HEADING-4.
+002200     05  FILLER                  PIC X(30)
+002210             VALUE "READINGS REJECTED (CAPACITY):".
+002220     05  RPT-HDG-CAP-REJECTED    PIC ZZZZ9.
+002230     05  FILLER                  PIC X(45) VALUE SPACES.
+002240*
+002250 01  RPT-DETAIL-LINE.
+002260     05  RPT-DETAIL-LABEL        PIC X(30).
+002270     05  RPT-DETAIL-VALUE        PIC ZZZZ9.
+002280     05  FILLER                  PIC X(45) VALUE SPACES.
+002290*
+002300 01  RPT-DETAIL-DEC-LINE REDEFINES RPT-DETAIL-LINE.
+002310     05  RPT-DETAIL-DEC-LABEL    PIC X(30).
+002320     05  RPT-DETAIL-DEC-VALUE    PIC ZZZZ9.99.
+002330     05  FILLER                  PIC X(42).
+002340*
+002350 01  RPT-SHIFT-HEADING.
+002360     05  FILLER                  PIC X(07) VALUE "SHIFT: ".
+002370     05  RPT-SHIFT-HDG-CODE      PIC X(03).
+002380     05  FILLER                  PIC X(70) VALUE SPACES.
+002390*
+002400 01  RPT-GRAND-HEADING.
+002410     05  FILLER                  PIC X(25)
+002420             VALUE "GRAND TOTAL - ALL SHIFTS".
+002430     05  FILLER                  PIC X(55) VALUE SPACES.
+002440*
+002450 01  RPT-SMALLEST-WARNING.
+002460     05  FILLER                  PIC X(38)
+002470             VALUE "WARNING - SMALLEST BELOW 30-RUN RANGE".
+002480     05  FILLER                  PIC X(42) VALUE SPACES.
+002490*
+002500 01  RPT-LARGEST-WARNING.
+002510     05  FILLER                  PIC X(37)
+002520             VALUE "WARNING - LARGEST ABOVE 30-RUN RANGE".
+002530     05  FILLER                  PIC X(43) VALUE SPACES.
+002540*
+002550 01  RPT-NO-READINGS.
+002560     05  FILLER                  PIC X(41)
+002570             VALUE "NO READINGS WERE PRESENT ON THIS RUN - NO".
+002580     05  FILLER                  PIC X(11)
+002590             VALUE " STATISTICS".
+002600     05  FILLER                  PIC X(28) VALUE SPACES.
+002610*
+002620*--------------------------------------------------------------
+002630* WORK AREAS
+002640*--------------------------------------------------------------
+002650 01  TABLE-MAX-SIZE              PIC 9(04)   VALUE 2000.
+002660 01  CAPACITY-REJECTED-COUNT     PIC 9(05)   VALUE ZERO.
+002670*
+002680 01  NUM-ELEMENTS                PIC 9(04).
+002690 01  ARR                         PIC 9(05)   OCCURS 2000 TIMES.
+002700 01  SHIFT-CODE-TABLE            PIC X(03)   OCCURS 2000 TIMES.
+002710 01  SMALLEST                    PIC 9(05).
+002720 01  LARGEST                     PIC 9(05).
+002730 01  MODE-VAL                    PIC 9(05).
+002740 01  I                           PIC 9(05).
+002750 01  J                           PIC 9(05).
+002760 01  COUNTER                     PIC 9(05).
+002770 01  MAX-COUNT                   PIC 9(05).
+002780*
+002790*--------------------------------------------------------------
+002800* TIED-MODE WORK AREAS
+002810*--------------------------------------------------------------
+002820 01  MODE-TABLE                  PIC 9(05)   OCCURS 2000 TIMES.
+002830 01  MODE-COUNT                  PIC 9(04).
+002840 01  K                           PIC 9(05).
+002850 01  MODE-FOUND-SW               PIC X(01)   VALUE "N".
+002860     88  MODE-VALUE-FOUND                    VALUE "Y".
+002870     88  MODE-VALUE-NOT-FOUND                VALUE "N".
+002880*
+002890*--------------------------------------------------------------
+002900* PER-SHIFT CONTROL-BREAK WORK AREAS
+002910*--------------------------------------------------------------
+002920 01  CURRENT-SHIFT-CODE          PIC X(03).
+002930 01  GROUP-START-INDEX           PIC 9(05).
+002940 01  GROUP-END-INDEX             PIC 9(05).
+002950 01  GROUP-SMALLEST              PIC 9(05).
+002960 01  GROUP-LARGEST               PIC 9(05).
+002970 01  GROUP-COUNTER               PIC 9(05).
+002980 01  GROUP-MAX-COUNT             PIC 9(05).
+002990 01  GROUP-MODE-TABLE            PIC 9(05)   OCCURS 2000 TIMES.
+003000 01  GROUP-MODE-COUNT            PIC 9(04).
+003010 01  GROUP-MODE-FOUND-SW         PIC X(01)   VALUE "N".
+003020     88  GROUP-MODE-VALUE-FOUND              VALUE "Y".
+003030     88  GROUP-MODE-VALUE-NOT-FOUND          VALUE "N".
+003040 01  M                           PIC 9(05).
+003050 01  N                           PIC 9(05).
+003060*
+003070*--------------------------------------------------------------
+003080* MEAN / MEDIAN / STANDARD DEVIATION WORK AREAS
+003090*--------------------------------------------------------------
+003100 01  SORTED-ARR                  PIC 9(05)   OCCURS 2000 TIMES.
+003110 01  SWAP-VAL                    PIC 9(05).
+003120 01  SORT-SWAPPED-SW             PIC X(01)   VALUE "N".
+003130     88  SORT-SWAPPED                         VALUE "Y".
+003140     88  SORT-NOT-SWAPPED                      VALUE "N".
+003150*
+003160 01  SUM-OF-VALUES               PIC 9(10).
+003170 01  MEAN-VAL                    PIC 9(07)V9(02).
+003180 01  MEDIAN-VAL                  PIC 9(07)V9(02).
+003190 01  MID-INDEX                   PIC 9(05).
+003200 01  MID-REMAINDER               PIC 9(01).
+003210*
+003220 01  DEVIATION-VAL               PIC S9(07)V9(02).
+003230 01  DEV-SQUARED                 PIC S9(11)V9(04).
+003240 01  VARIANCE-SUM                PIC S9(15)V9(04).
+003250 01  VARIANCE-VAL                PIC 9(11)V9(04).
+003260 01  STD-DEV-VAL                 PIC 9(05)V9(02).
+003270*
+003280 PROCEDURE DIVISION.
+003290*
+003300*----------------------------------------------------------------
+003310* 0000-MAINLINE
+003320*----------------------------------------------------------------
+003330 0000-MAINLINE.
+003340*
+003350     PERFORM 1000-INITIALIZE
+003360         THRU 1000-INITIALIZE-EXIT.
+003370*
+003380     PERFORM 2000-READ-DATA
+003390         THRU 2000-READ-DATA-EXIT.
+003400*
+003410     PERFORM 3000-COMPUTE-STATS
+003420         THRU 3000-COMPUTE-STATS-EXIT.
+003430*
+003440     PERFORM 4000-WRITE-REPORT
+003450         THRU 4000-WRITE-REPORT-EXIT.
+003460*
+003470     PERFORM 5000-WRITE-EXTRACT
+003480         THRU 5000-WRITE-EXTRACT-EXIT.
+003490*
+003500     IF NUM-ELEMENTS > ZERO
+003510         PERFORM 7000-APPEND-HISTORY
+003520             THRU 7000-APPEND-HISTORY-EXIT
+003530     END-IF.
+003540*
+003550     PERFORM 9999-TERMINATE
+003560         THRU 9999-TERMINATE-EXIT.
+003570*
+003580     STOP RUN.
+003590*
+003600*----------------------------------------------------------------
+003610* 1000-INITIALIZE - OPEN FILES AND CLEAR WORK AREAS
+003620*----------------------------------------------------------------
+003630 1000-INITIALIZE.
+003640*
+003650     OPEN INPUT DAILY-VALUES-FILE.
+003660     OPEN OUTPUT STATS-REPORT-FILE.
+003670     OPEN OUTPUT STATS-EXTRACT-FILE.
+003680*
+003690     MOVE ZERO TO NUM-ELEMENTS.
+003700     MOVE ZERO TO REJECTED-COUNT.
+003710     MOVE ZERO TO CAPACITY-REJECTED-COUNT.
+003720     MOVE ZERO TO RECORDS-READ.
+003730     MOVE ZERO TO I.
+003740     SET MORE-DAILY-VALUES TO TRUE.
+003750     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+003760*
+003770     IF DAILY-VALUES-STATUS NOT = "00"
+003780         DISPLAY "SIMPLESTATS - DAILY-VALUES-FILE NOT AVAILABLE, "
+003790             "STATUS = " DAILY-VALUES-STATUS
+003800         SET END-OF-DAILY-VALUES TO TRUE
+003810     ELSE
+003820         PERFORM 1100-RESTORE-CHECKPOINT
+003830             THRU 1100-RESTORE-CHECKPOINT-EXIT
+003840*
+003850         IF RECORDS-READ > ZERO
+003860             PERFORM 1200-SKIP-PROCESSED-RECORDS
+003870                 THRU 1200-SKIP-PROCESSED-RECORDS-EXIT
+003880         END-IF
+003890     END-IF.
+003900*
+003910 1000-INITIALIZE-EXIT.
+003920     EXIT.
+003930*
+003940*----------------------------------------------------------------
+003950* 1100-RESTORE-CHECKPOINT - RELOAD A PRIOR RUN'S PROGRESS
+003960*----------------------------------------------------------------
+003970 1100-RESTORE-CHECKPOINT.
+003980*
+003990     OPEN INPUT CHECKPOINT-FILE.
+004000     IF CHECKPOINT-STATUS = "00"
+004010         READ CHECKPOINT-FILE
+004020             AT END
+004030                 CONTINUE
+004040             NOT AT END
+004050                 MOVE CHECKPOINT-RECORD TO CHECKPOINT-HEADER
+004060                 MOVE CHK-RECORDS-READ      TO RECORDS-READ
+004070                 MOVE CHK-NUM-ELEMENTS      TO NUM-ELEMENTS
+004080                 MOVE CHK-REJECTED-COUNT    TO REJECTED-COUNT
+004090                 MOVE CHK-CAPACITY-REJECTED
+004100                     TO CAPACITY-REJECTED-COUNT
+004110                 PERFORM 1110-RESTORE-VALUE
+004120                     THRU 1110-RESTORE-VALUE-EXIT
+004130                     VARYING I FROM 1 BY 1 UNTIL I > NUM-ELEMENTS
+004140         END-READ
+004150         CLOSE CHECKPOINT-FILE
+004160     END-IF.
+004170*
+004180 1100-RESTORE-CHECKPOINT-EXIT.
+004190     EXIT.
+004200*
+004210 1110-RESTORE-VALUE.
+004220*
+004230     READ CHECKPOINT-FILE
+004240         AT END
+004250             CONTINUE
+004260         NOT AT END
+004270             MOVE CHECKPOINT-RECORD TO CHECKPOINT-VALUE-LINE
+004280             MOVE CHK-VALUE TO ARR(I)
+004290             MOVE CHK-SHIFT-CODE TO SHIFT-CODE-TABLE(I)
+004300     END-READ.
+004310*
+004320 1110-RESTORE-VALUE-EXIT.
+004330     EXIT.
+004340*
+004350*----------------------------------------------------------------
+004360* 1200-SKIP-PROCESSED-RECORDS - FAST-FORWARD PAST RECORDS THE
+004370*                               PRIOR RUN ALREADY CONSUMED
+004380*----------------------------------------------------------------
+004390 1200-SKIP-PROCESSED-RECORDS.
+004400*
+004410     PERFORM 1210-SKIP-ONE-RECORD
+004420         THRU 1210-SKIP-ONE-RECORD-EXIT
+004430         VARYING I FROM 1 BY 1 UNTIL I > RECORDS-READ.
+004440*
+004450 1200-SKIP-PROCESSED-RECORDS-EXIT.
+004460     EXIT.
+004470*
+004480 1210-SKIP-ONE-RECORD.
+004490*
+004500     READ DAILY-VALUES-FILE
+004510         AT END
+004520             SET END-OF-DAILY-VALUES TO TRUE
+004530         NOT AT END
+004540             CONTINUE
+004550     END-READ.
+004560*
+004570 1210-SKIP-ONE-RECORD-EXIT.
+004580     EXIT.
+004590*
+004600*----------------------------------------------------------------
+004610* 2000-READ-DATA - LOAD ARR FROM THE DAILY-VALUES FILE
+004620*----------------------------------------------------------------
+004630 2000-READ-DATA.
+004640*
+004650     PERFORM 2100-READ-DAILY-VALUE
+004660         THRU 2100-READ-DAILY-VALUE-EXIT
+004670         UNTIL END-OF-DAILY-VALUES.
+004680*
+004690 2000-READ-DATA-EXIT.
+004700     EXIT.
+004710*
+004720 2100-READ-DAILY-VALUE.
+004730*
+004740     READ DAILY-VALUES-FILE
+004750         AT END
+004760             SET END-OF-DAILY-VALUES TO TRUE
+004770         NOT AT END
+004780             ADD 1 TO RECORDS-READ
+004790             IF DAILY-VALUE NOT NUMERIC
+004800                 DISPLAY "INVALID READING REJECTED: " DAILY-VALUE
+004810                 ADD 1 TO REJECTED-COUNT
+004820             ELSE
+004830                 IF NUM-ELEMENTS >= TABLE-MAX-SIZE
+004840                     DISPLAY "TABLE FULL - READING DROPPED: "
+004850                         DAILY-VALUE
+004860                     ADD 1 TO CAPACITY-REJECTED-COUNT
+004870                 ELSE
+004880                     ADD 1 TO NUM-ELEMENTS
+004890                     MOVE DAILY-VALUE TO ARR(NUM-ELEMENTS)
+004900                     MOVE SHIFT-CODE
+004910                         TO SHIFT-CODE-TABLE(NUM-ELEMENTS)
+004920                 END-IF
+004930             END-IF
+004940             PERFORM 2200-CHECKPOINT-IF-DUE
+004950                 THRU 2200-CHECKPOINT-IF-DUE-EXIT
+004960     END-READ.
+004970*
+004980 2100-READ-DAILY-VALUE-EXIT.
+004990     EXIT.
+005000*
+005010*----------------------------------------------------------------
+005020* 2200-CHECKPOINT-IF-DUE - SAVE PROGRESS EVERY CHECKPOINT-
+005030*                          INTERVAL RECORDS FOR RESTART
+005040*----------------------------------------------------------------
+005050 2200-CHECKPOINT-IF-DUE.
+005060*
+005070     DIVIDE RECORDS-READ BY CHECKPOINT-INTERVAL
+005080         GIVING CHECKPOINT-DIVISOR-RESULT
+005090         REMAINDER CHECKPOINT-DIVISOR-REM.
+005100     IF CHECKPOINT-DIVISOR-REM = 0
+005110         PERFORM 2300-WRITE-CHECKPOINT
+005120             THRU 2300-WRITE-CHECKPOINT-EXIT
+005130     END-IF.
+005140*
+005150 2200-CHECKPOINT-IF-DUE-EXIT.
+005160     EXIT.
+005170*
+005180 2300-WRITE-CHECKPOINT.
+005190*
+005200     OPEN OUTPUT CHECKPOINT-FILE.
+005210     MOVE RECORDS-READ           TO CHK-RECORDS-READ.
+005220     MOVE NUM-ELEMENTS           TO CHK-NUM-ELEMENTS.
+005230     MOVE REJECTED-COUNT         TO CHK-REJECTED-COUNT.
+005240     MOVE CAPACITY-REJECTED-COUNT TO CHK-CAPACITY-REJECTED.
+005250     MOVE CHECKPOINT-HEADER      TO CHECKPOINT-RECORD.
+005260     WRITE CHECKPOINT-RECORD.
+005270     PERFORM 2310-WRITE-CHECKPOINT-VALUE
+005280         THRU 2310-WRITE-CHECKPOINT-VALUE-EXIT
+005290         VARYING I FROM 1 BY 1 UNTIL I > NUM-ELEMENTS.
+005300     CLOSE CHECKPOINT-FILE.
+005310*
+005320 2300-WRITE-CHECKPOINT-EXIT.
+005330     EXIT.
+005340*
+005350 2310-WRITE-CHECKPOINT-VALUE.
+005360*
+005370     MOVE ARR(I) TO CHK-VALUE.
+005380     MOVE SHIFT-CODE-TABLE(I) TO CHK-SHIFT-CODE.
+005390     MOVE CHECKPOINT-VALUE-LINE TO CHECKPOINT-RECORD.
+005400     WRITE CHECKPOINT-RECORD.
+005410*
+005420 2310-WRITE-CHECKPOINT-VALUE-EXIT.
+005430     EXIT.
+005440*
+005450*----------------------------------------------------------------
+005460* 3000-COMPUTE-STATS - DERIVE SMALLEST / LARGEST / MODE
+005470*----------------------------------------------------------------
+005480 3000-COMPUTE-STATS.
+005490*
+005500     IF NUM-ELEMENTS > ZERO
+005510         PERFORM 3100-FIND-SMALLEST
+005520             THRU 3100-FIND-SMALLEST-EXIT
+005530*
+005540         PERFORM 3200-FIND-LARGEST
+005550             THRU 3200-FIND-LARGEST-EXIT
+005560*
+005570         PERFORM 3300-FIND-MODE
+005580             THRU 3300-FIND-MODE-EXIT
+005590*
+005600         PERFORM 3400-COMPUTE-MEAN
+005610             THRU 3400-COMPUTE-MEAN-EXIT
+005620*
+005630         PERFORM 3500-COMPUTE-MEDIAN
+005640             THRU 3500-COMPUTE-MEDIAN-EXIT
+005650*
+005660         PERFORM 3600-COMPUTE-STD-DEV
+005670             THRU 3600-COMPUTE-STD-DEV-EXIT
+005680*
+005690         PERFORM 3700-CHECK-HISTORY
+005700             THRU 3700-CHECK-HISTORY-EXIT
+005710     ELSE
+005720         PERFORM 3050-CLEAR-STATS
+005730             THRU 3050-CLEAR-STATS-EXIT
+005740     END-IF.
+005750*
+005760 3000-COMPUTE-STATS-EXIT.
+005770     EXIT.
+005780*
+005790*----------------------------------------------------------------
+005800* 3050-CLEAR-STATS - NO READINGS WERE PRESENT ON THIS RUN, SO
+005810*     LEAVE ALL DERIVED STATISTICS AT A CLEAN ZERO STATE RATHER
+005820*     THAN WRITING OUT WHATEVER WAS LEFT IN WORKING STORAGE
+005830*----------------------------------------------------------------
+005840 3050-CLEAR-STATS.
+005850*
+005860     MOVE ZERO TO SMALLEST.
+005870     MOVE ZERO TO LARGEST.
+005880     MOVE ZERO TO MODE-VAL.
+005890     MOVE ZERO TO MODE-COUNT.
+005900     MOVE ZERO TO MEAN-VAL.
+005910     MOVE ZERO TO MEDIAN-VAL.
+005920     MOVE ZERO TO STD-DEV-VAL.
+005930     SET TODAY-SMALLEST-IN-RANGE TO TRUE.
+005940     SET TODAY-LARGEST-IN-RANGE  TO TRUE.
+005950*
+005960 3050-CLEAR-STATS-EXIT.
+005970     EXIT.
+005980*
+005990 3100-FIND-SMALLEST.
+006000*
+006010     MOVE ARR(1) TO SMALLEST.
+006020     PERFORM VARYING I FROM 2 BY 1 UNTIL I > NUM-ELEMENTS
+006030         IF ARR(I) < SMALLEST
+006040             MOVE ARR(I) TO SMALLEST
+006050         END-IF
+006060     END-PERFORM.
+006070*
+006080 3100-FIND-SMALLEST-EXIT.
+006090     EXIT.
+006100*
+006110 3200-FIND-LARGEST.
+006120*
+006130     MOVE ARR(1) TO LARGEST.
+006140     PERFORM VARYING I FROM 2 BY 1 UNTIL I > NUM-ELEMENTS
+006150         IF ARR(I) > LARGEST
+006160             MOVE ARR(I) TO LARGEST
+006170         END-IF
+006180     END-PERFORM.
+006190*
+006200 3200-FIND-LARGEST-EXIT.
+006210     EXIT.
+006220*
+006230 3300-FIND-MODE.
+006240*
+006250     MOVE ZERO TO MAX-COUNT.
+006260     MOVE ZERO TO MODE-COUNT.
+006270     PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-ELEMENTS
+006280         MOVE ZERO TO COUNTER
+006290         PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-ELEMENTS
+006300             IF ARR(I) = ARR(J)
+006310                 ADD 1 TO COUNTER
+006320             END-IF
+006330         END-PERFORM
+006340         IF COUNTER > MAX-COUNT
+006350             MOVE COUNTER TO MAX-COUNT
+006360             MOVE ZERO TO MODE-COUNT
+006370             ADD 1 TO MODE-COUNT
+006380             MOVE ARR(I) TO MODE-TABLE(MODE-COUNT)
+006390         ELSE
+006400             IF COUNTER = MAX-COUNT AND COUNTER > ZERO
+006410                 PERFORM 3310-CHECK-MODE-TABLE
+006420                     THRU 3310-CHECK-MODE-TABLE-EXIT
+006430                 IF MODE-VALUE-NOT-FOUND
+006440                     ADD 1 TO MODE-COUNT
+006450                     MOVE ARR(I) TO MODE-TABLE(MODE-COUNT)
+006460                 END-IF
+006470             END-IF
+006480         END-IF
+006490     END-PERFORM.
+006500     MOVE MODE-TABLE(1) TO MODE-VAL.
+006510*
+006520 3300-FIND-MODE-EXIT.
+006530     EXIT.
+006540*
+006550 3310-CHECK-MODE-TABLE.
+006560*
+006570     SET MODE-VALUE-NOT-FOUND TO TRUE.
+006580     PERFORM VARYING K FROM 1 BY 1 UNTIL K > MODE-COUNT
+006590         IF MODE-TABLE(K) = ARR(I)
+006600             SET MODE-VALUE-FOUND TO TRUE
+006610         END-IF
+006620     END-PERFORM.
+006630*
+006640 3310-CHECK-MODE-TABLE-EXIT.
+006650     EXIT.
+006660*
+006670*----------------------------------------------------------------
+006680* 3400-COMPUTE-MEAN - AVERAGE OF THE ARR TABLE
+006690*----------------------------------------------------------------
+006700 3400-COMPUTE-MEAN.
+006710*
+006720     MOVE ZERO TO SUM-OF-VALUES.
+006730     PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-ELEMENTS
+006740         ADD ARR(I) TO SUM-OF-VALUES
+006750     END-PERFORM.
+006760     COMPUTE MEAN-VAL ROUNDED = SUM-OF-VALUES / NUM-ELEMENTS.
+006770*
+006780 3400-COMPUTE-MEAN-EXIT.
+006790     EXIT.
+006800*
+006810*----------------------------------------------------------------
+006820* 3500-COMPUTE-MEDIAN - MIDDLE VALUE OF THE SORTED ARR TABLE
+006830*----------------------------------------------------------------
+006840 3500-COMPUTE-MEDIAN.
+006850*
+006860     PERFORM 3510-SORT-VALUES
+006870         THRU 3510-SORT-VALUES-EXIT.
+006880*
+006890     DIVIDE NUM-ELEMENTS BY 2
+006900         GIVING MID-INDEX REMAINDER MID-REMAINDER.
+006910*
+006920     IF MID-REMAINDER = 1
+006930         ADD 1 TO MID-INDEX
+006940         MOVE SORTED-ARR(MID-INDEX) TO MEDIAN-VAL
+006950     ELSE
+006960         COMPUTE MEDIAN-VAL ROUNDED = (SORTED-ARR(MID-INDEX) +
+006970             SORTED-ARR(MID-INDEX + 1)) / 2
+006980     END-IF.
+006990*
+007000 3500-COMPUTE-MEDIAN-EXIT.
+007010     EXIT.
+007020*
+007030 3510-SORT-VALUES.
+007040*
+007050     PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-ELEMENTS
+007060         MOVE ARR(I) TO SORTED-ARR(I)
+007070     END-PERFORM.
+007080*
+007090     SET SORT-SWAPPED TO TRUE.
+007100     PERFORM 3520-BUBBLE-PASS
+007110         THRU 3520-BUBBLE-PASS-EXIT
+007120         UNTIL SORT-NOT-SWAPPED.
+007130*
+007140 3510-SORT-VALUES-EXIT.
+007150     EXIT.
+007160*
+007170 3520-BUBBLE-PASS.
+007180*
+007190     SET SORT-NOT-SWAPPED TO TRUE.
+007200     PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-ELEMENTS - 1
+007210         IF SORTED-ARR(J) > SORTED-ARR(J + 1)
+007220             MOVE SORTED-ARR(J)     TO SWAP-VAL
+007230             MOVE SORTED-ARR(J + 1) TO SORTED-ARR(J)
+007240             MOVE SWAP-VAL          TO SORTED-ARR(J + 1)
+007250             SET SORT-SWAPPED TO TRUE
+007260         END-IF
+007270     END-PERFORM.
+007280*
+007290 3520-BUBBLE-PASS-EXIT.
+007300     EXIT.
+007310*
+007320*----------------------------------------------------------------
+007330* 3600-COMPUTE-STD-DEV - POPULATION STANDARD DEVIATION OF ARR
+007340*----------------------------------------------------------------
+007350 3600-COMPUTE-STD-DEV.
+007360*
+007370     MOVE ZERO TO VARIANCE-SUM.
+007380     PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-ELEMENTS
+007390         COMPUTE DEVIATION-VAL = ARR(I) - MEAN-VAL
+007400         COMPUTE DEV-SQUARED = DEVIATION-VAL * DEVIATION-VAL
+007410         ADD DEV-SQUARED TO VARIANCE-SUM
+007420     END-PERFORM.
+007430     COMPUTE VARIANCE-VAL ROUNDED = VARIANCE-SUM / NUM-ELEMENTS.
+007440     COMPUTE STD-DEV-VAL ROUNDED = FUNCTION SQRT(VARIANCE-VAL).
+007450*
+007460 3600-COMPUTE-STD-DEV-EXIT.
+007470     EXIT.
+007480*
+007490*----------------------------------------------------------------
+007500* 3700-CHECK-HISTORY - COMPARE TODAY'S SMALLEST/LARGEST AGAINST
+007510*     THE RANGE SEEN OVER THE LAST HISTORY-MAX-KEEP RUNS
+007520*----------------------------------------------------------------
+007530 3700-CHECK-HISTORY.
+007540*
+007550     SET TODAY-SMALLEST-IN-RANGE TO TRUE.
+007560     SET TODAY-LARGEST-IN-RANGE  TO TRUE.
+007570     MOVE ZERO TO HIST-TOTAL-COUNT.
+007580     MOVE ZERO TO HIST-COUNT.
+007590     PERFORM 3710-COUNT-HISTORY-RECORDS
+007600         THRU 3710-COUNT-HISTORY-RECORDS-EXIT.
+007610     IF HIST-TOTAL-COUNT > ZERO
+007620         PERFORM 3720-LOAD-HISTORY-RECORDS
+007630             THRU 3720-LOAD-HISTORY-RECORDS-EXIT
+007640         PERFORM 3730-COMPUTE-HISTORY-RANGE
+007650             THRU 3730-COMPUTE-HISTORY-RANGE-EXIT
+007660     END-IF.
+007670*
+007680 3700-CHECK-HISTORY-EXIT.
+007690     EXIT.
+007700*
+007710*----------------------------------------------------------------
+007720* 3710-COUNT-HISTORY-RECORDS - COUNT RECORDS ALREADY ON THE
+007730*     RUN-HISTORY FILE, IF ONE EXISTS YET
+007740*----------------------------------------------------------------
+007750 3710-COUNT-HISTORY-RECORDS.
+007760*
+007770     OPEN INPUT STATS-HISTORY-FILE.
+007780     IF HISTORY-STATUS = "00"
+007790         SET MORE-HISTORY TO TRUE
+007800         PERFORM 3711-COUNT-ONE-RECORD
+007810             THRU 3711-COUNT-ONE-RECORD-EXIT
+007820             UNTIL END-OF-HISTORY
+007830         CLOSE STATS-HISTORY-FILE
+007840     END-IF.
+007850*
+007860 3710-COUNT-HISTORY-RECORDS-EXIT.
+007870     EXIT.
+007880*
+007890 3711-COUNT-ONE-RECORD.
+007900*
+007910     READ STATS-HISTORY-FILE
+007920         AT END
+007930             SET END-OF-HISTORY TO TRUE
+007940         NOT AT END
+007950             ADD 1 TO HIST-TOTAL-COUNT
+007960     END-READ.
+007970*
+007980 3711-COUNT-ONE-RECORD-EXIT.
+007990     EXIT.
+008000*
+008010*----------------------------------------------------------------
+008020* 3720-LOAD-HISTORY-RECORDS - REOPEN THE RUN-HISTORY FILE, SKIP
+008030*     THE OLDEST RECORDS AND LOAD ONLY THE MOST RECENT
+008040*     HISTORY-MAX-KEEP RUNS INTO THE HISTORY TABLES
+008050*----------------------------------------------------------------
+008060 3720-LOAD-HISTORY-RECORDS.
+008070*
+008080     IF HIST-TOTAL-COUNT > HISTORY-MAX-KEEP
+008090         COMPUTE HIST-SKIP-COUNT =
+008100             HIST-TOTAL-COUNT - HISTORY-MAX-KEEP
+008110     ELSE
+008120         MOVE ZERO TO HIST-SKIP-COUNT
+008130     END-IF.
+008140*
+008150     OPEN INPUT STATS-HISTORY-FILE.
+008160     SET MORE-HISTORY TO TRUE.
+008170     PERFORM 3721-SKIP-ONE-RECORD
+008180         THRU 3721-SKIP-ONE-RECORD-EXIT
+008190         VARYING M FROM 1 BY 1
+008200         UNTIL M > HIST-SKIP-COUNT
+008210            OR END-OF-HISTORY.
+008220     PERFORM 3722-LOAD-ONE-RECORD
+008230         THRU 3722-LOAD-ONE-RECORD-EXIT
+008240         UNTIL END-OF-HISTORY.
+008250     CLOSE STATS-HISTORY-FILE.
+008260*
+008270 3720-LOAD-HISTORY-RECORDS-EXIT.
+008280     EXIT.
+008290*
+008300 3721-SKIP-ONE-RECORD.
+008310*
+008320     READ STATS-HISTORY-FILE
+008330         AT END
+008340             SET END-OF-HISTORY TO TRUE
+008350     END-READ.
+008360*
+008370 3721-SKIP-ONE-RECORD-EXIT.
+008380     EXIT.
+008390*
+008400 3722-LOAD-ONE-RECORD.
+008410*
+008420     READ STATS-HISTORY-FILE
+008430         AT END
+008440             SET END-OF-HISTORY TO TRUE
+008450         NOT AT END
+008460             ADD 1 TO HIST-COUNT
+008470             MOVE HIST-REC-SMALLEST
+008480                 TO HIST-SMALLEST-TABLE(HIST-COUNT)
+008490             MOVE HIST-REC-LARGEST
+008500                 TO HIST-LARGEST-TABLE(HIST-COUNT)
+008510     END-READ.
+008520*
+008530 3722-LOAD-ONE-RECORD-EXIT.
+008540     EXIT.
+008550*
+008560*----------------------------------------------------------------
+008570* 3730-COMPUTE-HISTORY-RANGE - DERIVE THE LOW/HIGH RANGE FROM THE
+008580*     LOADED HISTORY TABLES AND FLAG TODAY'S VALUES IF OUTSIDE IT
+008590*----------------------------------------------------------------
+008600 3730-COMPUTE-HISTORY-RANGE.
+008610*
+008620     MOVE HIST-SMALLEST-TABLE(1) TO HIST-RANGE-MIN.
+008630     MOVE HIST-LARGEST-TABLE(1)  TO HIST-RANGE-MAX.
+008640     PERFORM VARYING N FROM 1 BY 1 UNTIL N > HIST-COUNT
+008650         IF HIST-SMALLEST-TABLE(N) < HIST-RANGE-MIN
+008660             MOVE HIST-SMALLEST-TABLE(N) TO HIST-RANGE-MIN
+008670         END-IF
+008680         IF HIST-LARGEST-TABLE(N) > HIST-RANGE-MAX
+008690             MOVE HIST-LARGEST-TABLE(N) TO HIST-RANGE-MAX
+008700         END-IF
+008710     END-PERFORM.
+008720*
+008730     IF SMALLEST < HIST-RANGE-MIN
+008740         SET TODAY-SMALLEST-OUT-OF-RANGE TO TRUE
+008750     END-IF.
+008760     IF LARGEST > HIST-RANGE-MAX
+008770         SET TODAY-LARGEST-OUT-OF-RANGE TO TRUE
+008780     END-IF.
+008790*
+008800 3730-COMPUTE-HISTORY-RANGE-EXIT.
+008810     EXIT.
+008820*
+008830*----------------------------------------------------------------
+008840* 4000-WRITE-REPORT - PRINT THE STATS-REPORT RESULT LINES
+008850*----------------------------------------------------------------
+008860 4000-WRITE-REPORT.
+008870*
+008880     MOVE RUN-DATE-MM   TO RPT-HDG-MM.
+008890     MOVE RUN-DATE-DD   TO RPT-HDG-DD.
+008900     MOVE RUN-DATE-YYYY TO RPT-HDG-YYYY.
+008910     MOVE RPT-HEADING-1 TO PRINT-LINE.
+008920     WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+008930         AFTER ADVANCING 1 LINE.
+008940*
+008950     MOVE NUM-ELEMENTS  TO RPT-HDG-NUM-ELEMENTS.
+008960     MOVE RPT-HEADING-2 TO PRINT-LINE.
+008970     WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+008980         AFTER ADVANCING 2 LINES.
+008990*
+009000     MOVE REJECTED-COUNT TO RPT-HDG-REJECTED-COUNT.
+009010     MOVE RPT-HEADING-3  TO PRINT-LINE.
+009020     WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+009030         AFTER ADVANCING 1 LINE.
+009040*
+009050     MOVE CAPACITY-REJECTED-COUNT TO RPT-HDG-CAP-REJECTED.
+009060     MOVE RPT-HEADING-4  TO PRINT-LINE.
+009070     WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+009080         AFTER ADVANCING 1 LINE.
+009090*
+009100     IF NUM-ELEMENTS > ZERO
+009110         PERFORM 4100-WRITE-SHIFT-SECTIONS
+009120             THRU 4100-WRITE-SHIFT-SECTIONS-EXIT
+009130     END-IF.
+009140*
+009150     MOVE SPACES        TO PRINT-LINE.
+009160     WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+009170         AFTER ADVANCING 1 LINE.
+009180*
+009190     MOVE RPT-GRAND-HEADING TO PRINT-LINE.
+009200     WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+009210         AFTER ADVANCING 2 LINES.
+009220*
+009230     IF NUM-ELEMENTS = ZERO
+009240         MOVE RPT-NO-READINGS   TO PRINT-LINE
+009250         WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+009260             AFTER ADVANCING 1 LINE
+009270     ELSE
+009280         MOVE "SMALLEST VALUE:"     TO RPT-DETAIL-LABEL
+009290         MOVE SMALLEST              TO RPT-DETAIL-VALUE
+009300         MOVE RPT-DETAIL-LINE       TO PRINT-LINE
+009310         WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+009320             AFTER ADVANCING 1 LINE
+009330*
+009340         MOVE "LARGEST VALUE:"      TO RPT-DETAIL-LABEL
+009350         MOVE LARGEST               TO RPT-DETAIL-VALUE
+009360         MOVE RPT-DETAIL-LINE       TO PRINT-LINE
+009370         WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+009380             AFTER ADVANCING 1 LINE
+009390*
+009400         PERFORM 4010-WRITE-MODE-LINE
+009410             THRU 4010-WRITE-MODE-LINE-EXIT
+009420             VARYING K FROM 1 BY 1 UNTIL K > MODE-COUNT
+009430*
+009440         MOVE "MEAN VALUE:"          TO RPT-DETAIL-DEC-LABEL
+009450         MOVE MEAN-VAL               TO RPT-DETAIL-DEC-VALUE
+009460         MOVE RPT-DETAIL-DEC-LINE    TO PRINT-LINE
+009470         WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+009480             AFTER ADVANCING 1 LINE
+009490*
+009500         MOVE "MEDIAN VALUE:"        TO RPT-DETAIL-DEC-LABEL
+009510         MOVE MEDIAN-VAL             TO RPT-DETAIL-DEC-VALUE
+009520         MOVE RPT-DETAIL-DEC-LINE    TO PRINT-LINE
+009530         WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+009540             AFTER ADVANCING 1 LINE
+009550*
+009560         MOVE "STANDARD DEVIATION:"  TO RPT-DETAIL-DEC-LABEL
+009570         MOVE STD-DEV-VAL            TO RPT-DETAIL-DEC-VALUE
+009580         MOVE RPT-DETAIL-DEC-LINE    TO PRINT-LINE
+009590         WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+009600             AFTER ADVANCING 1 LINE
+009610*
+009620         IF TODAY-SMALLEST-OUT-OF-RANGE
+009630             MOVE RPT-SMALLEST-WARNING TO PRINT-LINE
+009640             WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+009650                 AFTER ADVANCING 1 LINE
+009660         END-IF
+009670         IF TODAY-LARGEST-OUT-OF-RANGE
+009680             MOVE RPT-LARGEST-WARNING TO PRINT-LINE
+009690             WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+009700                 AFTER ADVANCING 1 LINE
+009710         END-IF
+009720     END-IF.
+009730*
+009740 4000-WRITE-REPORT-EXIT.
+009750     EXIT.
+009760*
+009770 4010-WRITE-MODE-LINE.
+009780*
+009790     IF MODE-COUNT > 1
+009800         MOVE "MODE VALUE (TIED):"  TO RPT-DETAIL-LABEL
+009810     ELSE
+009820         MOVE "MODE VALUE:"         TO RPT-DETAIL-LABEL
+009830     END-IF.
+009840     MOVE MODE-TABLE(K)             TO RPT-DETAIL-VALUE.
+009850     MOVE RPT-DETAIL-LINE           TO PRINT-LINE.
+009860     WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+009870         AFTER ADVANCING 1 LINE.
+009880*
+009890 4010-WRITE-MODE-LINE-EXIT.
+009900     EXIT.
+009910*
+009920*----------------------------------------------------------------
+009930* 4100-WRITE-SHIFT-SECTIONS - CONTROL BREAK ON SHIFT-CODE-TABLE,
+009940*                             ASSUMES DAILY-VALUES ARE GROUPED
+009950*                             BY SHIFT ON THE INPUT FILE
+009960*----------------------------------------------------------------
+009970 4100-WRITE-SHIFT-SECTIONS.
+009980*
+009990     MOVE SHIFT-CODE-TABLE(1) TO CURRENT-SHIFT-CODE.
+010000     MOVE 1 TO GROUP-START-INDEX.
+010010     PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-ELEMENTS
+010020         IF SHIFT-CODE-TABLE(I) NOT = CURRENT-SHIFT-CODE
+010030             MOVE I TO GROUP-END-INDEX
+010040             SUBTRACT 1 FROM GROUP-END-INDEX
+010050             PERFORM 4110-WRITE-ONE-SHIFT
+010060                 THRU 4110-WRITE-ONE-SHIFT-EXIT
+010070             MOVE SHIFT-CODE-TABLE(I) TO CURRENT-SHIFT-CODE
+010080             MOVE I TO GROUP-START-INDEX
+010090         END-IF
+010100     END-PERFORM.
+010110     MOVE NUM-ELEMENTS TO GROUP-END-INDEX.
+010120     PERFORM 4110-WRITE-ONE-SHIFT
+010130         THRU 4110-WRITE-ONE-SHIFT-EXIT.
+010140*
+010150 4100-WRITE-SHIFT-SECTIONS-EXIT.
+010160     EXIT.
+010170*
+010180 4110-WRITE-ONE-SHIFT.
+010190*
+010200     MOVE ARR(GROUP-START-INDEX) TO GROUP-SMALLEST.
+010210     MOVE ARR(GROUP-START-INDEX) TO GROUP-LARGEST.
+010220     PERFORM VARYING M FROM GROUP-START-INDEX BY 1
+010230             UNTIL M > GROUP-END-INDEX
+010240         IF ARR(M) < GROUP-SMALLEST
+010250             MOVE ARR(M) TO GROUP-SMALLEST
+010260         END-IF
+010270         IF ARR(M) > GROUP-LARGEST
+010280             MOVE ARR(M) TO GROUP-LARGEST
+010290         END-IF
+010300     END-PERFORM.
+010310*
+010320     MOVE ZERO TO GROUP-MAX-COUNT.
+010330     MOVE ZERO TO GROUP-MODE-COUNT.
+010340     PERFORM VARYING M FROM GROUP-START-INDEX BY 1
+010350             UNTIL M > GROUP-END-INDEX
+010360         MOVE ZERO TO GROUP-COUNTER
+010370         PERFORM VARYING N FROM GROUP-START-INDEX BY 1
+010380                 UNTIL N > GROUP-END-INDEX
+010390             IF ARR(M) = ARR(N)
+010400                 ADD 1 TO GROUP-COUNTER
+010410             END-IF
+010420         END-PERFORM
+010430         IF GROUP-COUNTER > GROUP-MAX-COUNT
+010440             MOVE GROUP-COUNTER TO GROUP-MAX-COUNT
+010450             MOVE ZERO TO GROUP-MODE-COUNT
+010460             ADD 1 TO GROUP-MODE-COUNT
+010470             MOVE ARR(M) TO GROUP-MODE-TABLE(GROUP-MODE-COUNT)
+010480         ELSE
+010490             IF GROUP-COUNTER = GROUP-MAX-COUNT
+010500                     AND GROUP-COUNTER > ZERO
+010510                 PERFORM 4120-CHECK-GROUP-MODE-TABLE
+010520                     THRU 4120-CHECK-GROUP-MODE-TABLE-EXIT
+010530                 IF GROUP-MODE-VALUE-NOT-FOUND
+010540                     ADD 1 TO GROUP-MODE-COUNT
+010550                     MOVE ARR(M)
+010560                         TO GROUP-MODE-TABLE(GROUP-MODE-COUNT)
+010570                 END-IF
+010580             END-IF
+010590         END-IF
+010600     END-PERFORM.
+010610*
+010620     MOVE CURRENT-SHIFT-CODE TO RPT-SHIFT-HDG-CODE.
+010630     MOVE RPT-SHIFT-HEADING TO PRINT-LINE.
+010640     WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+010650         AFTER ADVANCING 2 LINES.
+010660*
+010670     MOVE "  SMALLEST VALUE:"    TO RPT-DETAIL-LABEL.
+010680     MOVE GROUP-SMALLEST         TO RPT-DETAIL-VALUE.
+010690     MOVE RPT-DETAIL-LINE        TO PRINT-LINE.
+010700     WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+010710         AFTER ADVANCING 1 LINE.
+010720*
+010730     MOVE "  LARGEST VALUE:"     TO RPT-DETAIL-LABEL.
+010740     MOVE GROUP-LARGEST          TO RPT-DETAIL-VALUE.
+010750     MOVE RPT-DETAIL-LINE        TO PRINT-LINE.
+010760     WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+010770         AFTER ADVANCING 1 LINE.
+010780*
+010790     PERFORM 4130-WRITE-GROUP-MODE-LINE
+010800         THRU 4130-WRITE-GROUP-MODE-LINE-EXIT
+010810         VARYING M FROM 1 BY 1 UNTIL M > GROUP-MODE-COUNT.
+010820*
+010830 4110-WRITE-ONE-SHIFT-EXIT.
+010840     EXIT.
+010850*
+010860 4120-CHECK-GROUP-MODE-TABLE.
+010870*
+010880     SET GROUP-MODE-VALUE-NOT-FOUND TO TRUE.
+010890     PERFORM VARYING N FROM 1 BY 1 UNTIL N > GROUP-MODE-COUNT
+010900         IF GROUP-MODE-TABLE(N) = ARR(M)
+010910             SET GROUP-MODE-VALUE-FOUND TO TRUE
+010920         END-IF
+010930     END-PERFORM.
+010940*
+010950 4120-CHECK-GROUP-MODE-TABLE-EXIT.
+010960     EXIT.
+010970*
+010980 4130-WRITE-GROUP-MODE-LINE.
+010990*
+011000     IF GROUP-MODE-COUNT > 1
+011010         MOVE "  MODE VALUE (TIED):" TO RPT-DETAIL-LABEL
+011020     ELSE
+011030         MOVE "  MODE VALUE:"        TO RPT-DETAIL-LABEL
+011040     END-IF.
+011050     MOVE GROUP-MODE-TABLE(M)        TO RPT-DETAIL-VALUE.
+011060     MOVE RPT-DETAIL-LINE            TO PRINT-LINE.
+011070     WRITE STATS-REPORT-RECORD FROM PRINT-LINE
+011080         AFTER ADVANCING 1 LINE.
+011090*
+011100 4130-WRITE-GROUP-MODE-LINE-EXIT.
+011110     EXIT.
+011120*
+011130*----------------------------------------------------------------
+011140* 5000-WRITE-EXTRACT - WRITE ONE SUMMARY RECORD FOR THE
+011150*                      DOWNSTREAM SPREADSHEET LOAD
+011160*----------------------------------------------------------------
+011170 5000-WRITE-EXTRACT.
+011180*
+011190     MOVE RUN-DATE-YYYY   TO EXT-RUN-DATE-YYYY.
+011200     MOVE RUN-DATE-MM     TO EXT-RUN-DATE-MM.
+011210     MOVE RUN-DATE-DD     TO EXT-RUN-DATE-DD.
+011220     MOVE NUM-ELEMENTS    TO EXT-NUM-ELEMENTS.
+011230     MOVE SMALLEST        TO EXT-SMALLEST.
+011240     MOVE LARGEST         TO EXT-LARGEST.
+011250     MOVE MODE-VAL        TO EXT-MODE-VAL.
+011260     MOVE SPACES          TO EXT-FILLER.
+011270     WRITE STATS-EXTRACT-RECORD.
+011280*
+011290 5000-WRITE-EXTRACT-EXIT.
+011300     EXIT.
+011310*
+011320*----------------------------------------------------------------
+011330* 7000-APPEND-HISTORY - APPEND TODAY'S RESULTS TO THE RUNNING
+011340*     HISTORY FILE SO FUTURE RUNS CAN RANGE-CHECK AGAINST THEM
+011350*----------------------------------------------------------------
+011360 7000-APPEND-HISTORY.
+011370*
+011380     OPEN EXTEND STATS-HISTORY-FILE.
+011390     IF HISTORY-STATUS NOT = "00"
+011400         OPEN OUTPUT STATS-HISTORY-FILE
+011410     END-IF.
+011420*
+011430     MOVE RUN-DATE-YYYY   TO HIST-REC-YYYY.
+011440     MOVE RUN-DATE-MM     TO HIST-REC-MM.
+011450     MOVE RUN-DATE-DD     TO HIST-REC-DD.
+011460     MOVE SMALLEST        TO HIST-REC-SMALLEST.
+011470     MOVE LARGEST         TO HIST-REC-LARGEST.
+011480     MOVE SPACES          TO HIST-REC-FILLER.
+011490     WRITE HISTORY-RECORD.
+011500*
+011510     CLOSE STATS-HISTORY-FILE.
+011520*
+011530 7000-APPEND-HISTORY-EXIT.
+011540     EXIT.
+011550*
+011560*----------------------------------------------------------------
+011570* 9999-TERMINATE - CLOSE FILES BEFORE STOP RUN
+011580*----------------------------------------------------------------
+011590 9999-TERMINATE.
+011600*
+011610     CLOSE DAILY-VALUES-FILE.
+011620     CLOSE STATS-REPORT-FILE.
+011630     CLOSE STATS-EXTRACT-FILE.
+011640     PERFORM 9910-CLEAR-CHECKPOINT
+011650         THRU 9910-CLEAR-CHECKPOINT-EXIT.
+011660*
+011670 9999-TERMINATE-EXIT.
+011680     EXIT.
+011690*
+011700*----------------------------------------------------------------
+011710* 9910-CLEAR-CHECKPOINT - RUN COMPLETED NORMALLY, SO THE NEXT
+011720*                         RUN STARTS FROM RECORD ONE AGAIN
+011730*----------------------------------------------------------------
+011740 9910-CLEAR-CHECKPOINT.
+011750*
+011760     OPEN OUTPUT CHECKPOINT-FILE.
+011770     MOVE ZERO TO CHK-RECORDS-READ.
+011780     MOVE ZERO TO CHK-NUM-ELEMENTS.
+011790     MOVE ZERO TO CHK-REJECTED-COUNT.
+011800     MOVE ZERO TO CHK-CAPACITY-REJECTED.
+011810     MOVE CHECKPOINT-HEADER TO CHECKPOINT-RECORD.
+011820     WRITE CHECKPOINT-RECORD.
+011830     CLOSE CHECKPOINT-FILE.
+011840*
+011850 9910-CLEAR-CHECKPOINT-EXIT.
+011860     EXIT.
